@@ -0,0 +1,18 @@
+//CALORIE  JOB  (ACCTNO),'CALORIE RANKING',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS CALORIES-COUNTER STANDALONE AGAINST A SINGLE DAY'S
+//* MANIFEST.  PARM='nnn' SETS THE TOP-N RANKING SIZE; OMIT THE
+//* PARM TO GET THE DEFAULT OF 3.  SEE driver/jcl/DAYRUN.jcl TO RUN
+//* IT AS PART OF THE CONSOLIDATED DAILY JOB WITH GAME-SCORER.
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=CALCOUNT,PARM='5'
+//STEPLIB  DD   DSN=AOC.PROD.LOADLIB,DISP=SHR
+//INFILE   DD   DSN=AOC.PROD.CALDATA(+0),DISP=SHR
+//RPTOUT   DD   DSN=AOC.PROD.CALRPT(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//REJOUT   DD   DSN=AOC.PROD.CALREJ(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//CALSTAT  DD   DSN=AOC.PROD.CALSTAT(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
