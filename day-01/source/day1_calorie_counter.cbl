@@ -3,132 +3,372 @@
        environment division.
        input-output section.
        file-control.
-      * INPUT CALORIE LIST  
-           SELECT File-In ASSIGN TO '..\data\input'
+      * INPUT CALORIE LIST - LOGICAL DDNAME, BOUND AT RUN TIME BY
+      * JCL DD STATEMENT OR BY SETTING THE INFILE ENVIRONMENT VARIABLE
+           SELECT File-In ASSIGN TO "INFILE"
            organization is line sequential.
-     
+      * OUTPUT RANKING REPORT - ARCHIVED ALONGSIDE File-In
+           SELECT Report-Out ASSIGN TO "RPTOUT"
+           organization is line sequential.
+      * REJECTED DETAIL LINES - NON-NUMERIC CALORIES-IN-STOCK
+           SELECT Reject-Out ASSIGN TO "REJOUT"
+           organization is line sequential.
+      * ONE-LINE COMPLETION STATUS - LETS A DOWNSTREAM JOB STEP (OR
+      * A LOG-ONLY DRIVER STEP) LEARN HOW THIS RUN ENDED WITHOUT
+      * HAVING TO CAPTURE AN OS-LEVEL EXIT CODE
+           SELECT Calorie-Status-Out ASSIGN TO "CALSTAT"
+           organization is line sequential.
+
        data division.
        file section.
-      * INPUT FILE - 9 BYTES
+      * INPUT FILE - 20 BYTES
+      * DETAIL LINES CARRY CALORIES-IN-STOCK OR ARE BLANK (ELF
+      * SEPARATOR); THE FIRST RECORD IS A HEADER AND THE LAST IS A
+      * TRAILER CARRYING THE EXPECTED ELF/LINE COUNTS FOR RECONCILIATION
        FD  File-In.
        01  CALORIES-IN.
            05  CALORIES-IN-STOCK              PIC x(5).
+           05  FILLER                         PIC x(15).
+       01  CALORIES-IN-HDR.
+           05  CIH-REC-ID                     PIC x(3).
+           05  CIH-RUN-DATE                   PIC x(8).
+           05  FILLER                         PIC x(9).
+       01  CALORIES-IN-TRL.
+           05  CIT-REC-ID                     PIC x(3).
+           05  CIT-EXPECTED-ELVES             PIC 9(5).
+           05  CIT-EXPECTED-LINES             PIC 9(7).
+           05  FILLER                         PIC x(5).
+
+      * RANKING REPORT - ONE LINE PER RECORD
+       FD  Report-Out.
+       01  REPORT-LINE                        PIC x(80).
+
+      * REJECT LISTING - ONE LINE PER BAD DETAIL RECORD
+       FD  Reject-Out.
+       01  REJECT-LINE                        PIC x(80).
+
+      * COMPLETION STATUS - ONE LINE, "RC=000" OR "RC=016"
+       FD  Calorie-Status-Out.
+       01  CALORIE-STATUS-LINE                PIC x(80).
 
        WORKING-STORAGE SECTION.
       *VARIABLES
        01 W-Variables.
            05  w-sum-calories                 pic 9(7).
-           05  w-elf-counter                  pic 9(4).    
-           05  w-max-elf occurs 500 times.
+           05  w-elf-counter                  pic 9(4).
+           05  w-max-elf occurs 2000 times.
+               10  w-elf-identifier           pic 9(4).
                10  w-calories-instock         pic 9(7).
            05  w-max-sum                      pic 9(10).
            05  w-subscript                    pic 9(4).
-      
-      *FLAGS 
+           05  w-line-counter                 pic 9(7).
+           05  w-reject-counter               pic 9(7).
+
+      *TABLE CAPACITY - KEEP IN SYNC WITH THE OCCURS ON w-max-elf
+       01 W-Capacity-Limits.
+           05  w-max-elf-limit                pic 9(4) value 2000.
+
+      *ABEND WORK AREA
+       01 W-Abend-Area.
+           05  w-abend-message                pic x(60).
+
+      *RUN-TIME PARAMETERS - TOP-N RANKING SIZE
+      *DEFAULTS TO 3 WHEN NO PARM/CONTROL VALUE IS SUPPLIED
+       01 W-Control-Parms.
+           05  w-top-n                        pic 9(3) value 3.
+           05  w-parm-text                    pic x(10).
+
+      *NUMBER OF RANK SLOTS ACTUALLY PRINTED/SUMMED - w-top-n CLAMPED
+      *TO THE NUMBER OF ELVES REALLY LOADED SO A TOP-N LARGER THAN
+      *THE ROSTER DOES NOT WALK OFF THE END OF w-max-elf's LOADED DATA
+       01 W-Print-Control.
+           05  w-print-count                  pic 9(4).
+
+      *FLAGS
        01 INPUT-FILE-STATUS                   pic x(1).
            88 INPUT-FILE-EOF                   value 'Y'.
+       01 TRAILER-STATUS                      pic x(1).
+           88 TRAILER-FOUND                    value 'Y'.
+
+      *REPORT WORK AREAS
+       01 W-Report-Date.
+           05  w-run-date                     pic 9(8).
+           05  w-run-date-x redefines w-run-date.
+               10  w-run-yyyy                 pic 9(4).
+               10  w-run-mm                   pic 9(2).
+               10  w-run-dd                   pic 9(2).
 
        Procedure Division.
        0000-Begin Section.
-           perform 1000-Initialize 
+           perform 1000-Initialize
            perform 2000-Main-Process
            perform 3000-print-summary
            stop run.
       ******************************************************************
-      * Initialize 
+      * Initialize
       ******************************************************************
        1000-Initialize section.
-           
+
            initialize  INPUT-FILE-STATUS
+                       TRAILER-STATUS
                        w-sum-calories
                        w-elf-counter
+                       w-line-counter
+                       w-reject-counter
+                       w-max-sum
+                       w-max-elf
 
            open input File-In
+           open output Report-Out
+           open output Reject-Out
+           open output Calorie-Status-Out
+
+      * JCL PARM (OR OPERATOR-SUPPLIED CONTROL VALUE) OVERRIDES
+      * THE DEFAULT TOP-N RANKING SIZE OF 3
+           accept w-parm-text from command-line
+           if function trim(w-parm-text) is numeric
+              and function trim(w-parm-text) > zeroes
+               move function numval(function trim(w-parm-text))
+                 to w-top-n
+           end-if
 
            move 1 to w-elf-counter
            move 1 to w-subscript
            .
       ******************************************************************
-      * Initialize 
+      * Initialize
       ******************************************************************
        2000-Main-Process section.
-           
+
+           perform 2050-Read-Header
            perform 2100-Read-File
-      *    
+      *
            perform 2200-Load-Table
-           
-           sort w-max-elf DESCENDING w-calories-instock 
+
+           perform 2900-Reconcile-Trailer
+
+           sort w-max-elf DESCENDING w-calories-instock
+           .
+      ******************************************************************
+      * Read and validate the leading header record
+      ******************************************************************
+       2050-Read-Header section.
+
+           perform 2100-Read-File
+
+           if INPUT-FILE-EOF
+               move "INPUT FILE IS EMPTY - MISSING HEADER RECORD"
+                 to w-abend-message
+               perform 9000-Abend
+           end-if
+
+           if CIH-REC-ID not = "HDR"
+               move "MISSING OR INVALID HEADER RECORD"
+                 to w-abend-message
+               perform 9000-Abend
+           end-if
+
+      * STAMP THE RANKING REPORT WITH THE MANIFEST'S OWN RUN DATE,
+      * NOT TODAY'S SYSTEM DATE, SO REPRINTING A PRIOR DAY'S FILE
+      * ARCHIVES UNDER THE DATE IT ACTUALLY REPRESENTS
+           move CIH-RUN-DATE to w-run-date
+
+           display "Input file header date: " CIH-RUN-DATE
            .
 
       ******************************************************************
-      * Read File 
+      * Read File
       ******************************************************************
        2100-Read-File section.
-           read File-In into CALORIES-IN 
-           at end set INPUT-FILE-EOF to true 
+           read File-In into CALORIES-IN
+               at end set INPUT-FILE-EOF to true
+               not at end compute w-line-counter = w-line-counter + 1
            end-read
            .
       ******************************************************************
       * Load the key and value to internl table
       ******************************************************************
        2200-Load-Table section.
-           
-           perform until INPUT-FILE-EOF
-               
-               if CALORIES-IN-STOCK is > zeroes
-                   compute w-sum-calories = w-sum-calories +
-                            function numval(CALORIES-IN-STOCK)
-               else 
-      
-                    move w-sum-calories 
-                      to w-calories-instock(w-subscript) 
+
+           perform until INPUT-FILE-EOF or TRAILER-FOUND
+
+      * A GARBLED CALORIES-IN-STOCK VALUE COULD COINCIDENTALLY START
+      * WITH "TRL" (E.G. "TRL12") - ONLY TREAT IT AS THE TRAILER WHEN
+      * THE COUNT FIELDS BEHIND IT ARE ALSO VALID NUMERIC DATA, THE
+      * WAY A REAL TRAILER RECORD ALWAYS IS
+               if CIT-REC-ID = "TRL"
+                and CIT-EXPECTED-ELVES is numeric
+                and CIT-EXPECTED-LINES is numeric
+
+                    if w-sum-calories > zeroes
+
+                        if w-subscript > w-max-elf-limit
+                           string "ELF COUNT EXCEEDS TABLE CAPACITY OF "
+                                  w-max-elf-limit
+                             delimited by size into w-abend-message
+                            perform 9000-Abend
+                        end-if
+
+                        move w-elf-counter
+                          to w-elf-identifier(w-subscript)
+                        move w-sum-calories
+                          to w-calories-instock(w-subscript)
+                        compute w-subscript = w-subscript + 1
+                        compute w-elf-counter = w-elf-counter + 1
+                        initialize w-sum-calories
+                    end-if
+
+                    set TRAILER-FOUND to true
+
+               else
+               if CALORIES-IN-STOCK = spaces
+
+                    if w-subscript > w-max-elf-limit
+                        string "ELF COUNT EXCEEDS TABLE CAPACITY OF "
+                               w-max-elf-limit
+                          delimited by size into w-abend-message
+                        perform 9000-Abend
+                    end-if
+
+                    move w-elf-counter
+                      to w-elf-identifier(w-subscript)
+                    move w-sum-calories
+                      to w-calories-instock(w-subscript)
 
                     compute w-subscript = w-subscript + 1
+                    compute w-elf-counter = w-elf-counter + 1
                     initialize w-sum-calories
-                      
+
+               else
+                   if function trim(CALORIES-IN-STOCK) is numeric
+                       compute w-sum-calories = w-sum-calories +
+                                function numval(CALORIES-IN-STOCK)
+                   else
+                       perform 2250-Reject-Record
+                   end-if
                end-if
-      *         compute w-elf-counter = w-elf-counter + 1
-               perform 2100-Read-File
-                   
+               end-if
+
+               if not TRAILER-FOUND
+                   perform 2100-Read-File
+               end-if
+
            END-PERFORM
+
+           if INPUT-FILE-EOF and not TRAILER-FOUND
+               move "MISSING TRAILER RECORD - FILE MAY BE TRUNCATED"
+                 to w-abend-message
+               perform 9000-Abend
+           end-if
            .
+      ******************************************************************
+      * Reconcile the trailer's expected counts against what was read
+      ******************************************************************
+       2900-Reconcile-Trailer section.
+
+           if (w-elf-counter - 1) not = CIT-EXPECTED-ELVES
+               move "ELF COUNT MISMATCH AGAINST TRAILER RECORD"
+                 to w-abend-message
+               perform 9000-Abend
+           end-if
 
+           if w-line-counter not = CIT-EXPECTED-LINES
+               move "LINE COUNT MISMATCH AGAINST TRAILER RECORD"
+                 to w-abend-message
+               perform 9000-Abend
+           end-if
+           .
       ******************************************************************
-      * Calculate the top three elves with calories in stock 
+      * Write a bad detail line to the reject report
       ******************************************************************
-       2200-compute-top-three section.
+       2250-Reject-Record section.
 
-           initialize w-subscript
-           move 1 to w-subscript
-           perform 3 times 
-               if w-calories-instock(w-subscript) < w-sum-calories
-      *              
-                    move w-sum-calories 
-                      to w-calories-instock(w-subscript)
-               end-if
-               compute w-subscript = w-subscript + 1
-           end-perform
-               
-           initialize w-sum-calories
-                      w-subscript
-           .     
+           compute w-reject-counter = w-reject-counter + 1
+
+           move spaces to REJECT-LINE
+           string "LINE " w-line-counter
+                  " ELF " w-elf-counter
+                  " REJECTED CONTENT [" CALORIES-IN-STOCK "]"
+                  delimited by size into REJECT-LINE
+           write REJECT-LINE
+           .
 
       ******************************************************************
-      * Summary  
+      * Summary
       ******************************************************************
        3000-print-summary section.
 
+           move spaces to REPORT-LINE
+           string "ELF CALORIE RANKING - RUN DATE "
+                  w-run-yyyy "-" w-run-mm "-" w-run-dd
+                  delimited by size into REPORT-LINE
+           write REPORT-LINE
+           move spaces to REPORT-LINE
+           write REPORT-LINE
+
+      * CLAMP THE RANKING SIZE TO THE NUMBER OF ELVES ACTUALLY LOADED
+      * SO A TOP-N LARGER THAN THE ROSTER DOESN'T PRINT/SUM THE
+      * NEVER-LOADED TAIL OF w-max-elf
+           if w-top-n > (w-elf-counter - 1)
+               compute w-print-count = w-elf-counter - 1
+           else
+               move w-top-n to w-print-count
+           end-if
+
            move 1 to w-subscript
-           perform 3 times 
-               display "Elf " w-subscript 
-               display "Max-calories: " w-calories-instock(w-subscript) 
+           perform w-print-count times
+               display "Elf " w-subscript
+               display "Elf-Id: " w-elf-identifier(w-subscript)
+               display "Max-calories: " w-calories-instock(w-subscript)
                display "-----------------"
-               
-               compute w-max-sum = 
+
+               move spaces to REPORT-LINE
+               string "RANK " w-subscript
+                      "  ELF-ID " w-elf-identifier(w-subscript)
+                      "  MAX-CALORIES " w-calories-instock(w-subscript)
+                      delimited by size into REPORT-LINE
+               write REPORT-LINE
+
+               compute w-max-sum =
                        w-max-sum + w-calories-instock(w-subscript)
                compute w-subscript = w-subscript + 1
            end-perform
-           
+
            display "w-max-sum : " w-max-sum
+           display "Rejected detail lines: " w-reject-counter
+
+           move spaces to REPORT-LINE
+           write REPORT-LINE
+           move spaces to REPORT-LINE
+           string "TOTAL OF RANKED ELVES " w-max-sum
+                  delimited by size into REPORT-LINE
+           write REPORT-LINE
+
+           move spaces to CALORIE-STATUS-LINE
+           string "RC=000" delimited by size into CALORIE-STATUS-LINE
+           write CALORIE-STATUS-LINE
+
+           close File-In
+           close Report-Out
+           close Reject-Out
+           close Calorie-Status-Out
+           .
+      ******************************************************************
+      * Fatal error - display the reason, close what is open and quit
+      * with a non-zero return code so a calling job step can detect it
+      ******************************************************************
+       9000-Abend section.
+
+           display "CALORIES-COUNTER ABEND: " w-abend-message
+
+           move spaces to CALORIE-STATUS-LINE
+           string "RC=016" delimited by size into CALORIE-STATUS-LINE
+           write CALORIE-STATUS-LINE
+
            close File-In
+           close Report-Out
+           close Reject-Out
+           close Calorie-Status-Out
+           move 16 to return-code
+           stop run
            .
