@@ -0,0 +1,20 @@
+//GAMESCOR JOB  (ACCTNO),'GAME SCORING',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS Game-Scorer STANDALONE AGAINST A SINGLE DAY'S ROUND LIST.
+//* PARM 'OUTCOME' SWITCHES TO OUTCOME-CODE SCORING; OMIT FOR THE
+//* DEFAULT SHAPE-CHOICE SCORING.  SEE driver/jcl/DAYRUN.jcl TO RUN
+//* IT AS PART OF THE CONSOLIDATED DAILY JOB WITH CALORIES-COUNTER.
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=GAMESCOR,PARM='OUTCOME'
+//STEPLIB  DD   DSN=AOC.PROD.LOADLIB,DISP=SHR
+//GAMEIN   DD   DSN=AOC.PROD.GAMEDATA(+0),DISP=SHR
+//DTLOUT   DD   DSN=AOC.PROD.GAMEDTL(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//GREJOUT  DD   DSN=AOC.PROD.GAMEREJ(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//GAMEHIST DD   DSN=AOC.PROD.GAMEHIST,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//GAMESTAT DD   DSN=AOC.PROD.GAMESTAT(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
