@@ -3,40 +3,125 @@
        environment division.
        input-output section.
        file-control.
-      * INPUT CALORIE LIST  
-           SELECT File-In ASSIGN TO '..\data\input'
+      * INPUT ROUND LIST - LOGICAL DDNAME, BOUND AT RUN TIME BY JCL
+      * DD STATEMENT OR BY SETTING THE GAMEIN ENVIRONMENT VARIABLE
+           SELECT File-In ASSIGN TO "GAMEIN"
            organization is line sequential.
-     
+      * ROUND-BY-ROUND DETAIL LISTING
+           SELECT Detail-Out ASSIGN TO "DTLOUT"
+           organization is line sequential.
+      * REJECTED ROUNDS - UNRECOGNIZED TEAM-A/TEAM-B CODES
+      * (GREJOUT, NOT REJOUT - CALORIES-COUNTER'S REJECT LISTING
+      * ALREADY OWNS THAT DDNAME WHEN BOTH RUN IN THE SAME JOB STEP)
+           SELECT Reject-Out ASSIGN TO "GREJOUT"
+           organization is line sequential.
+      * SEASON-TO-DATE MATCH HISTORY - ONE LINE APPENDED PER MATCH
+           SELECT History-Out ASSIGN TO "GAMEHIST"
+           organization is line sequential
+           file status is HISTORY-FILE-STATUS.
+      * ONE-LINE COMPLETION STATUS - LETS A DOWNSTREAM JOB STEP (OR
+      * A LOG-ONLY DRIVER STEP) LEARN HOW THIS RUN ENDED WITHOUT
+      * HAVING TO CAPTURE AN OS-LEVEL EXIT CODE
+           SELECT Game-Status-Out ASSIGN TO "GAMESTAT"
+           organization is line sequential.
+
        data division.
        file section.
-      * INPUT FILE - 3 BYTES
+      * INPUT FILE - MATCH-ID AND DATE FOLLOWED BY THE ORIGINAL
+      * 3-BYTE TEAM-A/TEAM-B ROUND, SO ONE RUN CAN SCORE ROUNDS FROM
+      * SEVERAL MATCHES/DATES INSTEAD OF ONE UNDIFFERENTIATED PILE
        FD  File-In.
        01  Game-In.
+           05  GI-Match-Id         pic x(6).
+           05  filler              pic x(1).
+           05  GI-Date             pic x(8).
+           05  filler              pic x(1).
            05  Team-A              pic x(1).
            05  filler              pic x(1).
            05  Team-B              pic x(1).
 
+      * DETAIL LISTING - ONE LINE PER ROUND SCORED
+       FD  Detail-Out.
+       01  DETAIL-LINE             pic x(80).
+
+      * REJECT LISTING - ONE LINE PER UNRECOGNIZED ROUND
+       FD  Reject-Out.
+       01  REJECT-LINE             pic x(80).
+
+      * MATCH HISTORY - ONE LINE PER MATCH, APPENDED ACROSS RUNS SO
+      * A SEASON'S WORTH OF DAILY RUNS CONSOLIDATES INTO ONE FILE
+       FD  History-Out.
+       01  HISTORY-LINE            pic x(100).
+
+      * COMPLETION STATUS - ONE LINE, "RC=000" OR "RC=016"
+       FD  Game-Status-Out.
+       01  GAME-STATUS-LINE        pic x(80).
+
        WORKING-STORAGE SECTION.
       *VARIABLES
        01 W-Variables.
-           05  w-game-rounds occurs 3000 times.
+           05  w-game-rounds occurs 10000 times.
                10  team-a-choice         pic x(1).
                10  team-b-choice         pic x(1).
-           05  w-sub                     pic 9(4).
+           05  w-sub                     pic 9(5).
            05  total-score               pic 9(6).
+           05  w-round-points            pic 9(3).
+           05  w-exception-counter       pic 9(7).
+           05  w-teamb-wins              pic 9(7).
+           05  w-teamb-draws             pic 9(7).
+           05  w-teamb-losses            pic 9(7).
+           05  w-grand-total-score       pic 9(8).
+           05  w-grand-teamb-wins        pic 9(8).
+           05  w-grand-teamb-draws       pic 9(8).
+           05  w-grand-teamb-losses      pic 9(8).
+
+      *CURRENT MATCH BEING ACCUMULATED - CHANGES TO GI-Match-Id
+      *SIGNAL A NEW MATCH HAS STARTED IN THE SAME INPUT FILE
+       01 W-Current-Match.
+           05  w-current-match-id        pic x(6).
+           05  w-current-match-date      pic x(8).
+
+      *TABLE CAPACITY - KEEP IN SYNC WITH THE OCCURS ON w-game-rounds
+       01 W-Capacity-Limits.
+           05  w-game-rounds-limit       pic 9(5) value 10000.
 
-      * Constants 
-       77 c-rock                         pic 9(1) value 1.                        
+      *ABEND WORK AREA
+       01 W-Abend-Area.
+           05  w-abend-message           pic x(60).
+
+      * Constants
+       77 c-rock                         pic 9(1) value 1.
        77 c-paper                        pic 9(1) value 2.
        77 c-scissors                     pic 9(1) value 3.
        77 c-win                          pic 9(1) value 6.
        77 c-draw                         pic 9(1) value 3.
        77 c-lose                         pic 9(1) value 0.
 
-      *FLAGS 
+      *FLAGS
        01 INPUT-FILE-STATUS                   pic x(1).
            88 INPUT-FILE-EOF                   value 'Y'.
 
+      *FILE STATUS FOR History-Out - OPEN EXTEND FAILS WITH '35' THE
+      *FIRST TIME A SEASON'S HISTORY FILE DOESN'T EXIST YET, IN WHICH
+      *CASE 1000-INITIALIZE FALLS BACK TO OPEN OUTPUT TO CREATE IT
+       01 HISTORY-FILE-STATUS                 pic x(2).
+           88  HISTORY-FILE-OK                    value '00'.
+           88  HISTORY-FILE-NOT-FOUND             value '35'.
+
+      *RUN-TIME PARAMETERS - SCORING MODE
+      *SHAPE MODE (DEFAULT) TREATS TEAM-B AS A ROCK/PAPER/SCISSORS
+      *CHOICE.  OUTCOME MODE TREATS TEAM-B AS THE REQUIRED RESULT
+      *(X=LOSE, Y=DRAW, Z=WIN) AND DERIVES THE SHAPE TEAM-B MUST PLAY.
+       01 W-Control-Parms.
+           05  w-parm-text                    pic x(10).
+           05  SCORING-MODE                   pic x(1) value 'S'.
+               88  SHAPE-MODE                     value 'S'.
+               88  OUTCOME-MODE                   value 'O'.
+
+      *DERIVED WORK AREA
+       01 W-Derived-Area.
+           05  w-scored-team-b                pic x(1).
+
        Procedure Division.
        0000-Begin Section.
            perform 1000-Initialize 
@@ -49,8 +134,36 @@
        1000-Initialize section.
            initialize total-score
                       w-sub
+                      w-exception-counter
+                      w-teamb-wins
+                      w-teamb-draws
+                      w-teamb-losses
+                      w-grand-total-score
+                      w-grand-teamb-wins
+                      w-grand-teamb-draws
+                      w-grand-teamb-losses
+                      w-current-match-id
+                      w-current-match-date
            open input File-In
+           open output Detail-Out
+           open output Reject-Out
+           open output Game-Status-Out
 
+      * A BRAND-NEW SEASON HAS NO GAMEHIST FILE YET - FALL BACK TO
+      * OPEN OUTPUT SO THE FIRST RUN CREATES IT INSTEAD OF ABENDING
+           open extend History-Out
+           if HISTORY-FILE-NOT-FOUND
+               open output History-Out
+           end-if
+
+      * JCL PARM (OR A LEADING CONTROL RECORD) SWITCHES THE SCORING
+      * RULES FROM SHAPE MODE TO OUTCOME-CODE MODE
+           accept w-parm-text from command-line
+           if function trim(w-parm-text) = "OUTCOME"
+               set OUTCOME-MODE to true
+           else
+               set SHAPE-MODE to true
+           end-if
            .
       ******************************************************************
       * Initialize 
@@ -76,68 +189,219 @@
       ******************************************************************
        2200-score-game section.
            perform until INPUT-FILE-EOF
-               perform 2300-calc-points     
+               perform 2290-Check-Match-Change
+               perform 2300-calc-points
                perform 2100-Read-File
-                   
-           end-perform     
+
+           end-perform
+
+           if w-current-match-id not = spaces
+               perform 2400-Write-Match-History
+           end-if
+           .
+      ******************************************************************
+      * A change in GI-Match-Id marks the start of a new match in the
+      * same input file - flush the completed match's totals to the
+      * history file before starting to accumulate the new one
+      ******************************************************************
+       2290-Check-Match-Change section.
+
+           if w-current-match-id = spaces
+               move GI-Match-Id to w-current-match-id
+               move GI-Date to w-current-match-date
+           else
+               if GI-Match-Id not = w-current-match-id
+                   perform 2400-Write-Match-History
+                   perform 2450-Reset-Match-Totals
+                   move GI-Match-Id to w-current-match-id
+                   move GI-Date to w-current-match-date
+               end-if
+           end-if
+           .
+      ******************************************************************
+      * Append the completed match's total-score and win/loss/draw
+      * tallies to the season-to-date match history file
+      ******************************************************************
+       2400-Write-Match-History section.
+
+           add total-score to w-grand-total-score
+           add w-teamb-wins to w-grand-teamb-wins
+           add w-teamb-draws to w-grand-teamb-draws
+           add w-teamb-losses to w-grand-teamb-losses
+
+           move spaces to HISTORY-LINE
+           string "MATCH " w-current-match-id
+                  "  DATE " w-current-match-date
+                  "  TOTAL-SCORE " total-score
+                  "  WINS " w-teamb-wins
+                  "  DRAWS " w-teamb-draws
+                  "  LOSSES " w-teamb-losses
+                  delimited by size into HISTORY-LINE
+           write HISTORY-LINE
+           .
+      ******************************************************************
+      * Reset the per-match accumulators so the next match's totals
+      * are not commingled with the one just written to history
+      ******************************************************************
+       2450-Reset-Match-Totals section.
+
+           initialize total-score
+                      w-teamb-wins
+                      w-teamb-draws
+                      w-teamb-losses
            .
       ******************************************************************
       * Score the game
       ******************************************************************
-       2300-calc-points  section.   
-           Evaluate true 
-      * Team B winning combinations     
-               when Team-B = 'X' 
+       2300-calc-points  section.
+
+           compute w-sub = w-sub + 1
+
+      * GUARD THE OCCURS LIMIT ON w-game-rounds BEFORE SUBSCRIPTING
+      * INTO IT - A MULTI-MATCH TOURNAMENT DAY CAN RUN LONG
+           if w-sub > w-game-rounds-limit
+               move "ROUND COUNT EXCEEDS w-game-rounds TABLE CAPACITY"
+                 to w-abend-message
+               perform 9000-Abend
+           end-if
+
+      * KEEP THE RAW CHOICES FOR EVERY ROUND SO A MATCH CAN BE
+      * RE-SCORED UNDER A DIFFERENT RULE SET WITHOUT RE-READING File-In
+           move Team-A to team-a-choice(w-sub)
+           move Team-B to team-b-choice(w-sub)
+
+           if OUTCOME-MODE
+               perform 2280-Derive-Shape-From-Outcome
+           else
+               move Team-B to w-scored-team-b
+           end-if
+
+           move zeroes to w-round-points
+
+           Evaluate true
+      * Team B winning combinations
+               when w-scored-team-b = 'X'
                 and Team-A = 'C'
-                    compute total-score = total-score +
-                                          c-rock +
-                                          c-win     
-               when Team-B = 'Y' 
+                    compute w-round-points = c-rock + c-win
+                    add 1 to w-teamb-wins
+               when w-scored-team-b = 'Y'
                 and Team-A = 'A'
-                    compute total-score = total-score +
-                                          c-paper +
-                                          c-win    
-               when Team-B = 'Z' 
+                    compute w-round-points = c-paper + c-win
+                    add 1 to w-teamb-wins
+               when w-scored-team-b = 'Z'
                 and Team-A = 'B'
-                    compute total-score = total-score +
-                                          c-scissors +
-                                          c-win    
-          
+                    compute w-round-points = c-scissors + c-win
+                    add 1 to w-teamb-wins
+
       * Team B draw combinations
-               when Team-B = 'X' 
+               when w-scored-team-b = 'X'
                 and Team-A = 'A'
-                    compute total-score = total-score +
-                                          c-rock +
-                                          c-draw 
-               when Team-B = 'Y' 
+                    compute w-round-points = c-rock + c-draw
+                    add 1 to w-teamb-draws
+               when w-scored-team-b = 'Y'
                 and Team-A = 'B'
-                    compute total-score = total-score +
-                                          c-paper +
-                                          c-draw
-               when Team-B = 'Z' 
+                    compute w-round-points = c-paper + c-draw
+                    add 1 to w-teamb-draws
+               when w-scored-team-b = 'Z'
                 and Team-A = 'C'
-                    compute total-score = total-score +
-                                          c-scissors +
-                                          c-draw
-          
+                    compute w-round-points = c-scissors + c-draw
+                    add 1 to w-teamb-draws
+
       * Team B losing combinations
-               when Team-B = 'X' 
+               when w-scored-team-b = 'X'
                 and Team-A = 'B'
-                    compute total-score = total-score +
-                                          c-rock +
-                                          c-lose 
-               when Team-B = 'Y' 
+                    compute w-round-points = c-rock + c-lose
+                    add 1 to w-teamb-losses
+               when w-scored-team-b = 'Y'
                 and Team-A = 'C'
-                    compute total-score = total-score +
-                                          c-paper +
-                                          c-lose
-               when Team-B = 'Z' 
+                    compute w-round-points = c-paper + c-lose
+                    add 1 to w-teamb-losses
+               when w-scored-team-b = 'Z'
                 and Team-A = 'A'
-                    compute total-score = total-score +
-                                          c-scissors +
-                                          c-lose
+                    compute w-round-points = c-scissors + c-lose
+                    add 1 to w-teamb-losses
+
+      * UNRECOGNIZED TEAM-A/TEAM-B CODE - DOES NOT MATCH ANY KNOWN
+      * COMBINATION; COUNT IT AND LOG IT RATHER THAN LETTING IT FALL
+      * THROUGH SILENTLY
+               when other
+                   perform 2360-Reject-Round
+
+           end-evaluate
+
+           add w-round-points to total-score
+           perform 2350-Write-Detail
+           .
+      ******************************************************************
+      * Write the round-by-round detail line and running total
+      ******************************************************************
+       2350-Write-Detail section.
+
+           display "Round " w-sub
+                   "  Team-A " Team-A
+                   "  Team-B " Team-B
+                   "  Points " w-round-points
+                   "  Running-Total " total-score
+
+           move spaces to DETAIL-LINE
+           string "ROUND " w-sub
+                  "  TEAM-A " Team-A
+                  "  TEAM-B " Team-B
+                  "  POINTS " w-round-points
+                  "  RUNNING-TOTAL " total-score
+                  delimited by size into DETAIL-LINE
+           write DETAIL-LINE
+           .
+      ******************************************************************
+      * Log an unrecognized Team-A/Team-B combination to the reject
+      * listing and count it so a suspect total-score can be flagged
+      ******************************************************************
+       2360-Reject-Round section.
 
-           end-evaluate 
+           add 1 to w-exception-counter
+
+           move spaces to REJECT-LINE
+           string "ROUND " w-sub
+                  "  TEAM-A [" Team-A "]"
+                  "  TEAM-B [" Team-B "]"
+                  "  UNRECOGNIZED COMBINATION"
+                  delimited by size into REJECT-LINE
+           write REJECT-LINE
+           .
+
+      ******************************************************************
+      * Outcome mode - Team-B carries the required result (X=lose,
+      * Y=draw, Z=win) for Team-A's throw; derive the shape Team-B
+      * must play so the existing point rules above can score it
+      ******************************************************************
+       2280-Derive-Shape-From-Outcome section.
+
+      * FORCE AN UNMATCHABLE VALUE FIRST SO A ROUND WHERE TEAM-A OR
+      * TEAM-B ISN'T A RECOGNIZED CODE MISSES EVERY WHEN BELOW AND
+      * FALLS THROUGH TO WHEN OTHER IN 2300-CALC-POINTS, RATHER THAN
+      * SCORING AGAINST WHATEVER SHAPE THE PRIOR ROUND LEFT BEHIND
+           move spaces to w-scored-team-b
+
+           Evaluate true
+               when Team-B = 'Y'
+                   Evaluate Team-A
+                       when 'A' move 'X' to w-scored-team-b
+                       when 'B' move 'Y' to w-scored-team-b
+                       when 'C' move 'Z' to w-scored-team-b
+                   end-evaluate
+               when Team-B = 'X'
+                   Evaluate Team-A
+                       when 'A' move 'Z' to w-scored-team-b
+                       when 'B' move 'X' to w-scored-team-b
+                       when 'C' move 'Y' to w-scored-team-b
+                   end-evaluate
+               when Team-B = 'Z'
+                   Evaluate Team-A
+                       when 'A' move 'Y' to w-scored-team-b
+                       when 'B' move 'Z' to w-scored-team-b
+                       when 'C' move 'X' to w-scored-team-b
+                   end-evaluate
+           end-evaluate
            .
 
       ******************************************************************
@@ -145,6 +409,39 @@
       ******************************************************************
        3000-print-summary section.
 
-           display "total-score : " total-score
+           display "total-score : " w-grand-total-score
+           display "Team-B wins : " w-grand-teamb-wins
+           display "Team-B draws: " w-grand-teamb-draws
+           display "Team-B loses: " w-grand-teamb-losses
+           display "Rejected rounds: " w-exception-counter
+
+           move spaces to GAME-STATUS-LINE
+           string "RC=000" delimited by size into GAME-STATUS-LINE
+           write GAME-STATUS-LINE
+
            close File-In
-           .     
\ No newline at end of file
+           close Detail-Out
+           close Reject-Out
+           close History-Out
+           close Game-Status-Out
+           .
+      ******************************************************************
+      * Fatal error - display the reason, close what is open and quit
+      * with a non-zero return code so a calling job step can detect it
+      ******************************************************************
+       9000-Abend section.
+
+           display "GAME-SCORER ABEND: " w-abend-message
+
+           move spaces to GAME-STATUS-LINE
+           string "RC=016" delimited by size into GAME-STATUS-LINE
+           write GAME-STATUS-LINE
+
+           close File-In
+           close Detail-Out
+           close Reject-Out
+           close History-Out
+           close Game-Status-Out
+           move 16 to return-code
+           stop run
+           .
