@@ -0,0 +1,45 @@
+//DAYRUN   JOB  (ACCTNO),'DAILY AOC RUN',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* RUNS CALORIES-COUNTER AND GAME-SCORER IN SEQUENCE AS ORDINARY
+//* JOB STEPS, THEN A THIRD STEP CONSOLIDATES BOTH STEPS' RESULTS
+//* INTO ONE RUN LOG.  STEP2 CARRIES COND=(0,NE,STEP1) SO A FAILED
+//* CALORIES-COUNTER RUN SKIPS GAME-SCORER RATHER THAN LETTING IT
+//* RUN AGAINST A DAY THAT ALREADY ABENDED; STEP3 HAS NO COND= AND
+//* ALWAYS RUNS SO THE LOG ALWAYS RECORDS WHAT HAPPENED.
+//*--------------------------------------------------------------*
+//STEP1    EXEC PGM=CALCOUNT,PARM='5'
+//STEPLIB  DD   DSN=AOC.PROD.LOADLIB,DISP=SHR
+//INFILE   DD   DSN=AOC.PROD.CALDATA(+0),DISP=SHR
+//RPTOUT   DD   DSN=AOC.PROD.CALRPT(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//REJOUT   DD   DSN=AOC.PROD.CALREJ(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//CALSTAT  DD   DSN=AOC.PROD.CALSTAT(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP2    EXEC PGM=GAMESCOR,PARM='OUTCOME',COND=(0,NE,STEP1)
+//STEPLIB  DD   DSN=AOC.PROD.LOADLIB,DISP=SHR
+//GAMEIN   DD   DSN=AOC.PROD.GAMEDATA(+0),DISP=SHR
+//DTLOUT   DD   DSN=AOC.PROD.GAMEDTL(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//GREJOUT  DD   DSN=AOC.PROD.GAMEREJ(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//* SEASON-TO-DATE MATCH HISTORY - ONE FIXED CATALOGED DATASET
+//* APPENDED TO BY EVERY DAILY RUN, NOT A NEW GENERATION EACH TIME
+//GAMEHIST DD   DSN=AOC.PROD.GAMEHIST,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//GAMESTAT DD   DSN=AOC.PROD.GAMESTAT(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
+//*
+//STEP3    EXEC PGM=DAYLOG
+//STEPLIB  DD   DSN=AOC.PROD.LOADLIB,DISP=SHR
+//CALSTAT  DD   DSN=AOC.PROD.CALSTAT(0),DISP=SHR
+//GAMESTAT DD   DSN=AOC.PROD.GAMESTAT(0),DISP=SHR
+//RPTOUT   DD   DSN=AOC.PROD.CALRPT(0),DISP=SHR
+//DTLOUT   DD   DSN=AOC.PROD.GAMEDTL(0),DISP=SHR
+//RUNLOG   DD   DSN=AOC.PROD.RUNLOG(+1),DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//SYSOUT   DD   SYSOUT=*
