@@ -0,0 +1,246 @@
+       Identification division.
+       PROGRAM-ID. Daily-Run-Log.
+       environment division.
+       input-output section.
+       file-control.
+      * COMPLETION STATUS LEFT BY THE CALORIES-COUNTER JOB STEP
+           SELECT Calorie-Status-In ASSIGN TO "CALSTAT"
+           organization is line sequential
+           file status is CALORIE-STAT-FILE-STATUS.
+      * COMPLETION STATUS LEFT BY THE Game-Scorer JOB STEP - MAY BE
+      * ABSENT WHEN JCL COND= SKIPPED THAT STEP AFTER A CALORIES-
+      * COUNTER FAILURE
+           SELECT Game-Status-In ASSIGN TO "GAMESTAT"
+           organization is line sequential
+           file status is GAME-STAT-FILE-STATUS.
+      * CALORIE RANKING REPORT PRODUCED BY CALORIES-COUNTER - READ
+      * BACK HERE ONLY TO PICK UP A RECORD COUNT FOR THE RUN LOG
+           SELECT Calorie-Report-In ASSIGN TO "RPTOUT"
+           organization is line sequential
+           file status is CALORIE-RPT-FILE-STATUS.
+      * ROUND DETAIL LISTING PRODUCED BY Game-Scorer - READ BACK
+      * HERE ONLY TO PICK UP A RECORD COUNT FOR THE RUN LOG
+           SELECT Game-Detail-In ASSIGN TO "DTLOUT"
+           organization is line sequential
+           file status is GAME-DTL-FILE-STATUS.
+      * CONSOLIDATED RUN LOG FOR THE DAILY JOB
+           SELECT Run-Log-Out ASSIGN TO "RUNLOG"
+           organization is line sequential.
+
+       data division.
+       file section.
+       FD  Calorie-Status-In.
+       01  CALORIE-STATUS-LINE          pic x(80).
+
+       FD  Game-Status-In.
+       01  GAME-STATUS-LINE             pic x(80).
+
+       FD  Calorie-Report-In.
+       01  CALORIE-REPORT-LINE            pic x(80).
+
+       FD  Game-Detail-In.
+       01  GAME-DETAIL-LINE                pic x(80).
+
+       FD  Run-Log-Out.
+       01  RUN-LOG-LINE                    pic x(80).
+
+       WORKING-STORAGE SECTION.
+      *STEP RESULTS - CARRIED AS TEXT SINCE THAT IS HOW EACH STEP
+      *LEFT ITS "RC=nnn" STATUS LINE; THE LOG NEVER NEEDS TO DO
+      *ARITHMETIC ON THESE, ONLY REPORT THEM
+       01 W-Step-Results.
+           05  w-calorie-rc-text          pic x(3) value "016".
+           05  w-game-rc-text             pic x(3) value "016".
+           05  w-calorie-records          pic 9(7).
+           05  w-game-records             pic 9(7).
+
+      *FLAGS
+       01 STEP-STATUS                      pic x(1).
+           88 STEP-EOF                      value 'Y'.
+       01 CALORIE-STEP-STATUS              pic x(1).
+           88 CALORIE-STEP-OK               value 'Y'.
+       01 GAME-STEP-STATUS                 pic x(1).
+           88 GAME-STEP-RAN                  value 'Y'.
+       01 GAME-OK-STATUS                   pic x(1).
+           88 GAME-STEP-OK                    value 'Y'.
+
+      *FILE STATUS FOR THE TWO COMPLETION-STATUS FILES - GAMESTAT IN
+      *PARTICULAR MAY LEGITIMATELY NOT EXIST WHEN THE JCL SKIPPED
+      *Game-Scorer'S STEP VIA COND=
+       01 CALORIE-STAT-FILE-STATUS         pic x(2).
+           88  CALORIE-STAT-FOUND             value '00'.
+       01 GAME-STAT-FILE-STATUS            pic x(2).
+           88  GAME-STAT-FOUND                value '00'.
+       01 CALORIE-RPT-FILE-STATUS          pic x(2).
+           88  CALORIE-RPT-FOUND              value '00'.
+       01 GAME-DTL-FILE-STATUS             pic x(2).
+           88  GAME-DTL-FOUND                 value '00'.
+
+      *RUN TIMESTAMPS
+       01 W-Run-Timestamps.
+           05  w-log-date                 pic 9(8).
+           05  w-log-time                 pic 9(8).
+
+       Procedure Division.
+       0000-Begin Section.
+           perform 1000-Initialize
+           perform 2000-Main-Process
+           perform 3000-print-summary
+           stop run.
+      ******************************************************************
+      * Initialize
+      ******************************************************************
+       1000-Initialize section.
+
+           initialize w-calorie-records
+                      w-game-records
+
+           move "N" to CALORIE-STEP-STATUS
+           move "N" to GAME-STEP-STATUS
+           move "N" to GAME-OK-STATUS
+
+           accept w-log-date from date yyyymmdd
+           accept w-log-time from time
+
+           open output Run-Log-Out
+           .
+      ******************************************************************
+      * Pick up the completion status each job step left behind and
+      * the record counts from the files each step produced - this
+      * step does not run either program, JCL step sequencing with
+      * COND= already decided whether Game-Scorer's step ran at all
+      ******************************************************************
+       2000-Main-Process section.
+
+           perform 2100-Read-Calorie-Status
+
+           if CALORIE-STEP-OK
+               perform 2150-Count-Calorie-Records
+           end-if
+
+           perform 2200-Read-Game-Status
+
+           if GAME-STEP-RAN
+               perform 2250-Count-Game-Records
+           end-if
+           .
+      ******************************************************************
+      * Step 1 status - CALORIES-COUNTER
+      ******************************************************************
+       2100-Read-Calorie-Status section.
+
+           open input Calorie-Status-In
+
+           if CALORIE-STAT-FOUND
+               read Calorie-Status-In into CALORIE-STATUS-LINE
+               end-read
+               move CALORIE-STATUS-LINE(4:3) to w-calorie-rc-text
+               close Calorie-Status-In
+               if w-calorie-rc-text = "000"
+                   set CALORIE-STEP-OK to true
+               end-if
+           end-if
+           .
+      ******************************************************************
+      * Count the ranking report lines CALORIES-COUNTER produced
+      ******************************************************************
+       2150-Count-Calorie-Records section.
+
+           move "N" to STEP-STATUS
+           open input Calorie-Report-In
+
+           if CALORIE-RPT-FOUND
+               perform until STEP-EOF
+                   read Calorie-Report-In
+                       at end set STEP-EOF to true
+                       not at end
+                           compute w-calorie-records =
+                                   w-calorie-records + 1
+                   end-read
+               end-perform
+           end-if
+
+           close Calorie-Report-In
+           .
+      ******************************************************************
+      * Step 2 status - Game-Scorer - GAMESTAT may not exist if the
+      * JCL skipped this step after a CALORIES-COUNTER failure
+      ******************************************************************
+       2200-Read-Game-Status section.
+
+           open input Game-Status-In
+
+           if GAME-STAT-FOUND
+               set GAME-STEP-RAN to true
+               read Game-Status-In into GAME-STATUS-LINE
+               end-read
+               move GAME-STATUS-LINE(4:3) to w-game-rc-text
+               close Game-Status-In
+               if w-game-rc-text = "000"
+                   set GAME-STEP-OK to true
+               end-if
+           end-if
+           .
+      ******************************************************************
+      * Count the round detail lines Game-Scorer produced
+      ******************************************************************
+       2250-Count-Game-Records section.
+
+           move "N" to STEP-STATUS
+           open input Game-Detail-In
+
+           if GAME-DTL-FOUND
+               perform until STEP-EOF
+                   read Game-Detail-In
+                       at end set STEP-EOF to true
+                       not at end
+                           compute w-game-records = w-game-records + 1
+                   end-read
+               end-perform
+           end-if
+
+           close Game-Detail-In
+           .
+      ******************************************************************
+      * Summary - write the consolidated run log
+      ******************************************************************
+       3000-print-summary section.
+
+           move spaces to RUN-LOG-LINE
+           string "DAILY RUN LOG  " w-log-date "-" w-log-time
+                  delimited by size into RUN-LOG-LINE
+           write RUN-LOG-LINE
+
+           move spaces to RUN-LOG-LINE
+           string "STEP CALORIES-COUNTER  RC=" w-calorie-rc-text
+                  "  RECORDS=" w-calorie-records
+                  delimited by size into RUN-LOG-LINE
+           write RUN-LOG-LINE
+
+           if GAME-STEP-RAN
+               move spaces to RUN-LOG-LINE
+               string "STEP GAME-SCORER       RC=" w-game-rc-text
+                      "  RECORDS=" w-game-records
+                      delimited by size into RUN-LOG-LINE
+               write RUN-LOG-LINE
+           else
+               move spaces to RUN-LOG-LINE
+               string "STEP GAME-SCORER       SKIPPED - PRIOR STEP RC="
+                      w-calorie-rc-text
+                      delimited by size into RUN-LOG-LINE
+               write RUN-LOG-LINE
+           end-if
+
+           display "Calorie step RC: " w-calorie-rc-text
+                   "  Game step RC: " w-game-rc-text
+
+           close Run-Log-Out
+
+           if not CALORIE-STEP-OK
+               move 16 to return-code
+           else
+               if GAME-STEP-RAN and not GAME-STEP-OK
+                   move 16 to return-code
+               end-if
+           end-if
+           .
